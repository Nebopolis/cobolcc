@@ -0,0 +1,375 @@
+      *
+      *===============================================================
+       IDENTIFICATION DIVISION.
+      *===============================================================
+      *
+       PROGRAM-ID. MQSVRPT.
+      *
+      *---------------------------------------------------------------
+      *
+      *REMARKS
+      *
+      *---------------------------------------------------------------
+      *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -
+      *
+      *  Module Name      : MQSVRPT
+      *
+      *  Description      : End-of-day activity summary report for
+      *                     MQSERVER.
+      *
+      *  Function         : Reads the AUDITLOG file written by
+      *                     MQSERVER's 8000-PRINT-LINE section and
+      *                     produces a summary report: how many
+      *                     messages were processed, a reason-code
+      *                     breakdown for each MQ verb, and the
+      *                     elapsed time between the first MQCONN
+      *                     and the MQDISC.
+      *
+      * *************************************************************
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT AUDIT-LOG-FILE  ASSIGN TO AUDITLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-AUDIT-LOG-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+      *
+      *===============================================================
+       FILE SECTION.
+      *===============================================================
+      *
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  AUDIT-LOG-RECORD.
+           COPY MQSAUDR.
+      *
+      *===============================================================
+       WORKING-STORAGE SECTION.
+      *===============================================================
+      *
+      *---------------------------------------------------------------
+      *                GENERAL WORKING-STORAGE FIELDS
+      *---------------------------------------------------------------
+      *
+       01  WS-AUDIT-LOG-STATUS         PIC X(2) VALUE '00'.
+           88  WS-AUDIT-LOG-OK              VALUE '00'.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-EOF                       VALUE 'Y'.
+       01  WS-FOUND-SWITCH             PIC X VALUE 'N'.
+           88  WS-ENTRY-FOUND               VALUE 'Y'.
+       01  WS-HAVE-CONNECT-SWITCH      PIC X VALUE 'N'.
+           88  WS-HAVE-CONNECT              VALUE 'Y'.
+       01  WS-HAVE-DISCONNECT-SWITCH   PIC X VALUE 'N'.
+           88  WS-HAVE-DISCONNECT           VALUE 'Y'.
+       01  WS-SEARCH-IDX               PIC 9(4) VALUE 0.
+       01  WS-MATCH-IDX                PIC 9(4) VALUE 0.
+       01  WS-PRINT-IDX                PIC 9(4) VALUE 0.
+       01  WS-BREAKDOWN-OMITTED        PIC 9(7) VALUE 0.
+      *
+      *---------------------------------------------------------------
+      *    Accumulators
+      *---------------------------------------------------------------
+      *
+       01  RPT-TOTAL-RECORDS           PIC 9(7) VALUE 0.
+       01  RPT-MSG-COUNT               PIC 9(7) VALUE 0.
+      *
+       01  RPT-FIRST-CONNECT-TIME      PIC X(8) VALUE SPACES.
+       01  RPT-CONNECT-TIME-NUM REDEFINES RPT-FIRST-CONNECT-TIME.
+           05  RPT-CONNECT-HH          PIC 9(2).
+           05  RPT-CONNECT-MM          PIC 9(2).
+           05  RPT-CONNECT-SS          PIC 9(2).
+           05  RPT-CONNECT-HD          PIC 9(2).
+      *
+       01  RPT-LAST-DISCONNECT-TIME    PIC X(8) VALUE SPACES.
+       01  RPT-DISCONNECT-TIME-NUM REDEFINES RPT-LAST-DISCONNECT-TIME.
+           05  RPT-DISCONNECT-HH       PIC 9(2).
+           05  RPT-DISCONNECT-MM       PIC 9(2).
+           05  RPT-DISCONNECT-SS       PIC 9(2).
+           05  RPT-DISCONNECT-HD       PIC 9(2).
+      *
+       01  RPT-START-SECS              PIC 9(7) VALUE 0.
+       01  RPT-END-SECS                PIC 9(7) VALUE 0.
+       01  RPT-ELAPSED-SECONDS         PIC 9(7) VALUE 0.
+       01  RPT-ELAPSED-HH              PIC 9(4) VALUE 0.
+       01  RPT-ELAPSED-MM              PIC 9(2) VALUE 0.
+       01  RPT-ELAPSED-SS              PIC 9(2) VALUE 0.
+      *
+      *---------------------------------------------------------------
+      *    Per-verb reason-code breakdown table
+      *---------------------------------------------------------------
+      *
+       01  RPT-BREAKDOWN-COUNT         PIC 9(4) VALUE 0.
+       01  RPT-BREAKDOWN-TABLE.
+           05  RPT-BREAKDOWN-ENTRY OCCURS 30 TIMES.
+               10  BD-COMMAND          PIC X(10).
+               10  BD-REASON-CODE      PIC 9(4).
+               10  BD-COUNT            PIC 9(7).
+      *
+      *---------------------------------------------------------------
+      *    Report print lines
+      *---------------------------------------------------------------
+      *
+       01  RPT-LINE-1.
+           05  FILLER                  PIC X(20) VALUE
+                   'MSGS PROCESSED   : '.
+           05  RPT-LINE-1-COUNT        PIC ZZZZZZ9.
+      *
+       01  RPT-LINE-2.
+           05  FILLER                  PIC X(20) VALUE
+                   'AUDIT RECORDS READ: '.
+           05  RPT-LINE-2-COUNT        PIC ZZZZZZ9.
+      *
+       01  RPT-LINE-3.
+           05  FILLER                  PIC X(20) VALUE
+                   'ELAPSED RUN TIME  : '.
+           05  RPT-LINE-3-HH           PIC ZZZ9.
+           05  FILLER                  PIC X(1)  VALUE ':'.
+           05  RPT-LINE-3-MM           PIC 99.
+           05  FILLER                  PIC X(1)  VALUE ':'.
+           05  RPT-LINE-3-SS           PIC 99.
+      *
+       01  RPT-BREAKDOWN-LINE.
+           05  RPT-BD-LINE-COMMAND     PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+                   'REASON CODE='.
+           05  RPT-BD-LINE-REASON      PIC ZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(7)  VALUE 'COUNT='.
+           05  RPT-BD-LINE-COUNT       PIC ZZZZZZ9.
+      *
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+      *
+       1000-MAIN SECTION.
+
+           PERFORM 2000-OPEN-FILES.
+           IF NOT WS-AUDIT-LOG-OK
+                   GO TO 1000-MAIN-END.
+
+           PERFORM 3000-READ-RECORD.
+           PERFORM 3500-PROCESS-RECORD UNTIL WS-EOF.
+
+           PERFORM 4000-CLOSE-FILES.
+           PERFORM 5000-PRINT-REPORT.
+
+       1000-MAIN-END.
+           STOP RUN.
+
+      *
+      * Open the audit log for input.
+      *
+       2000-OPEN-FILES SECTION.
+
+           OPEN INPUT AUDIT-LOG-FILE.
+
+       2000-OPEN-FILES-EXIT.
+           EXIT.
+
+      *
+      * Read the next audit log record.
+      *
+       3000-READ-RECORD SECTION.
+
+           READ AUDIT-LOG-FILE
+               AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH.
+
+       3000-READ-RECORD-EXIT.
+           EXIT.
+
+      *
+      * Accumulate one audit log record into the report totals, then
+      * read the next one.
+      *
+       3500-PROCESS-RECORD SECTION.
+
+           ADD 1 TO RPT-TOTAL-RECORDS.
+
+           IF AUD-COMMAND = 'MQPUT' AND AUD-COMP-CODE = 0
+                   ADD 1 TO RPT-MSG-COUNT.
+
+           IF AUD-COMMAND = 'MQCONN' AND NOT WS-HAVE-CONNECT
+                   MOVE AUD-LOG-TIME TO RPT-FIRST-CONNECT-TIME
+                   MOVE 'Y' TO WS-HAVE-CONNECT-SWITCH.
+
+           IF AUD-COMMAND = 'MQDISC'
+                   MOVE AUD-LOG-TIME TO RPT-LAST-DISCONNECT-TIME
+                   MOVE 'Y' TO WS-HAVE-DISCONNECT-SWITCH.
+
+           PERFORM 3600-ACCUM-BREAKDOWN.
+
+           PERFORM 3000-READ-RECORD.
+
+       3500-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *
+      * Track how many times each MQ verb returned each reason code.
+      *
+       3600-ACCUM-BREAKDOWN SECTION.
+
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           MOVE 0   TO WS-SEARCH-IDX.
+           MOVE 0   TO WS-MATCH-IDX.
+
+           PERFORM 3650-SEARCH-ONE
+               UNTIL WS-SEARCH-IDX >= RPT-BREAKDOWN-COUNT
+                     OR WS-ENTRY-FOUND.
+
+           IF WS-ENTRY-FOUND
+                   ADD 1 TO BD-COUNT(WS-MATCH-IDX)
+           ELSE
+                   IF RPT-BREAKDOWN-COUNT < 30
+                           ADD 1 TO RPT-BREAKDOWN-COUNT
+                           MOVE AUD-COMMAND
+                                TO BD-COMMAND(RPT-BREAKDOWN-COUNT)
+                           MOVE AUD-REASON-CODE
+                                TO BD-REASON-CODE(RPT-BREAKDOWN-COUNT)
+                           MOVE 1
+                                TO BD-COUNT(RPT-BREAKDOWN-COUNT)
+                   ELSE
+                           ADD 1 TO WS-BREAKDOWN-OMITTED.
+
+       3600-ACCUM-BREAKDOWN-EXIT.
+           EXIT.
+
+      *
+      * Compare the current record's command/reason-code against one
+      * breakdown table entry.
+      *
+       3650-SEARCH-ONE SECTION.
+
+           ADD 1 TO WS-SEARCH-IDX.
+           IF BD-COMMAND(WS-SEARCH-IDX) = AUD-COMMAND
+              AND BD-REASON-CODE(WS-SEARCH-IDX) = AUD-REASON-CODE
+                   MOVE 'Y'          TO WS-FOUND-SWITCH
+                   MOVE WS-SEARCH-IDX TO WS-MATCH-IDX.
+
+       3650-SEARCH-ONE-EXIT.
+           EXIT.
+
+      *
+      * Close the audit log.
+      *
+       4000-CLOSE-FILES SECTION.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       4000-CLOSE-FILES-EXIT.
+           EXIT.
+
+      *
+      * Print the summary report to SYSOUT.
+      *
+       5000-PRINT-REPORT SECTION.
+
+           DISPLAY '==============================================='.
+           DISPLAY '   MQSERVER  -  DAILY ACTIVITY SUMMARY REPORT'.
+           DISPLAY '==============================================='.
+
+           MOVE RPT-MSG-COUNT     TO RPT-LINE-1-COUNT.
+           DISPLAY RPT-LINE-1.
+
+           MOVE RPT-TOTAL-RECORDS TO RPT-LINE-2-COUNT.
+           DISPLAY RPT-LINE-2.
+
+           PERFORM 5100-COMPUTE-ELAPSED.
+
+           MOVE RPT-ELAPSED-HH TO RPT-LINE-3-HH.
+           MOVE RPT-ELAPSED-MM TO RPT-LINE-3-MM.
+           MOVE RPT-ELAPSED-SS TO RPT-LINE-3-SS.
+           DISPLAY RPT-LINE-3.
+
+           DISPLAY ' '.
+           DISPLAY 'REASON CODE BREAKDOWN BY MQ VERB'.
+           DISPLAY '-----------------------------------------------'.
+
+           PERFORM 5200-PRINT-BREAKDOWN-LINE
+               VARYING WS-PRINT-IDX FROM 1 BY 1
+               UNTIL WS-PRINT-IDX > RPT-BREAKDOWN-COUNT.
+
+           IF WS-BREAKDOWN-OMITTED > 0
+                   DISPLAY '*** BREAKDOWN TABLE FULL - '
+                           WS-BREAKDOWN-OMITTED
+                           ' DISTINCT COMMAND/REASON-CODE '
+                           'COMBINATION(S) OMITTED ABOVE ***'.
+
+           DISPLAY '==============================================='.
+
+       5000-PRINT-REPORT-EXIT.
+           EXIT.
+
+      *
+      * Compute the elapsed time between the first MQCONN and the
+      * MQDISC.  If either was missing from the log, the run either
+      * never connected or never got as far as disconnecting, and
+      * elapsed time is reported as zero.
+      *
+       5100-COMPUTE-ELAPSED SECTION.
+
+           MOVE 0 TO RPT-ELAPSED-HH.
+           MOVE 0 TO RPT-ELAPSED-MM.
+           MOVE 0 TO RPT-ELAPSED-SS.
+
+           IF NOT WS-HAVE-CONNECT OR NOT WS-HAVE-DISCONNECT
+                   GO TO 5100-COMPUTE-ELAPSED-EXIT.
+
+           COMPUTE RPT-START-SECS =
+                   RPT-CONNECT-HH * 3600 +
+                   RPT-CONNECT-MM * 60   +
+                   RPT-CONNECT-SS.
+
+           COMPUTE RPT-END-SECS =
+                   RPT-DISCONNECT-HH * 3600 +
+                   RPT-DISCONNECT-MM * 60   +
+                   RPT-DISCONNECT-SS.
+
+           IF RPT-END-SECS < RPT-START-SECS
+                   COMPUTE RPT-ELAPSED-SECONDS =
+                           RPT-END-SECS + 86400 - RPT-START-SECS
+           ELSE
+                   COMPUTE RPT-ELAPSED-SECONDS =
+                           RPT-END-SECS - RPT-START-SECS.
+
+           COMPUTE RPT-ELAPSED-HH = RPT-ELAPSED-SECONDS / 3600.
+           COMPUTE RPT-ELAPSED-MM =
+                   (RPT-ELAPSED-SECONDS - RPT-ELAPSED-HH * 3600) / 60.
+           COMPUTE RPT-ELAPSED-SS =
+                   RPT-ELAPSED-SECONDS - RPT-ELAPSED-HH * 3600
+                                        - RPT-ELAPSED-MM * 60.
+
+       5100-COMPUTE-ELAPSED-EXIT.
+           EXIT.
+
+      *
+      * Print one line of the reason-code breakdown table.
+      *
+       5200-PRINT-BREAKDOWN-LINE SECTION.
+
+           MOVE BD-COMMAND(WS-PRINT-IDX)
+                TO RPT-BD-LINE-COMMAND.
+           MOVE BD-REASON-CODE(WS-PRINT-IDX)
+                TO RPT-BD-LINE-REASON.
+           MOVE BD-COUNT(WS-PRINT-IDX)
+                TO RPT-BD-LINE-COUNT.
+           DISPLAY RPT-BREAKDOWN-LINE.
+
+       5200-PRINT-BREAKDOWN-LINE-EXIT.
+           EXIT.
+      *
+      * -------------------------------------------------------------
+      *                  End of the program
+      * -------------------------------------------------------------
