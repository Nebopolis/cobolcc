@@ -33,12 +33,75 @@
       *
       *---------------------------------------------------------------
       *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    Sequential audit log of every MQ verb this server issues.
+      *
+           SELECT AUDIT-LOG-FILE  ASSIGN TO AUDITLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-AUDIT-LOG-STATUS.
+      *
+      *    Startup parameter file - queue manager and queue names
+      *    for this environment.  See 1100-READ-STARTUP-PARMS.
+      *
+           SELECT PARM-FILE       ASSIGN TO MQSPARM
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-PARM-FILE-STATUS.
+      *
+      *    Restart/checkpoint control file - how many messages this
+      *    server has committed, carried across units of work and
+      *    across a restart after an abend.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CKP-KEY
+                  FILE STATUS  IS WS-CHECKPOINT-STATUS.
+      *
+      *    Downstream transaction extract - one record per
+      *    request/reply pair, for archive and batch reporting.
+      *
+           SELECT EXTRACT-FILE    ASSIGN TO TRANEXTR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-EXTRACT-STATUS.
       *
       *---------------------------------------------------------------
       *
       *===============================================================
        DATA DIVISION.
       *===============================================================
+      *
+      *===============================================================
+       FILE SECTION.
+      *===============================================================
+      *
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  AUDIT-LOG-RECORD            PIC X(79).
+      *
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  PARM-RECORD.
+           COPY MQSPARM.
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CKP-KEY                 PIC X(8).
+           05  CKP-COMMITTED-COUNT     PIC 9(9).
+      *
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  EXTRACT-RECORD.
+           COPY MQSEXTR.
 
       *
       *===============================================================
@@ -52,12 +115,58 @@
        01  WS-PRINT-LINE               PIC X(79).
        01  PROG-RETURN-CODE            PIC S9(04) BINARY  VALUE ZERO.
        01  WS-MORE-FLAG                PIC X VALUE 'N'.
+       01  WS-STOP-FLAG                PIC X VALUE 'N'.
+           88  WS-STOP-REQUESTED             VALUE 'Y'.
+       01  WS-AUDIT-LOG-STATUS         PIC X(2) VALUE '00'.
+           88  WS-AUDIT-LOG-OK              VALUE '00'.
+       01  WS-PARM-FILE-STATUS         PIC X(2) VALUE '00'.
+           88  WS-PARM-FILE-OK               VALUE '00'.
+       01  WS-CHECKPOINT-STATUS        PIC X(2) VALUE '00'.
+           88  WS-CHECKPOINT-OK              VALUE '00'.
+       01  WS-EXTRACT-STATUS           PIC X(2) VALUE '00'.
+           88  WS-EXTRACT-OK                 VALUE '00'.
+      *
+      *---------------------------------------------------------------
+      *    Unit-of-work / checkpoint fields
+      *---------------------------------------------------------------
+      *
+       01  WS-CHECKPOINT-INTERVAL      PIC S9(9) BINARY VALUE 100.
+       01  WS-MSGS-SINCE-CHECKPOINT    PIC S9(9) BINARY VALUE 0.
+       01  WS-TOTAL-COMMITTED          PIC S9(9) BINARY VALUE 0.
+      *
+      *    The extract record for each request/reply pair is held
+      *    here - not written to EXTRACT-FILE - until the MQCMIT
+      *    covering that pair actually succeeds.  EXTRACT-FILE is a
+      *    plain sequential file, not a resource the queue manager's
+      *    unit of work backs out, so writing straight through would
+      *    leave a duplicate record on disk if the server abended and
+      *    MQ redelivered the same message.  WS-EXTRACT-BUFFER-MAX
+      *    bounds the table and therefore the largest checkpoint
+      *    interval this server will honor - see 1100-READ-STARTUP-
+      *    PARMS, which clamps PRM-CHECKPOINT-INTERVAL to it.
+      *
+       01  WS-EXTRACT-BUFFER-MAX       PIC S9(9) BINARY VALUE 500.
+       01  WS-EXTRACT-BUFFER-COUNT     PIC S9(9) BINARY VALUE 0.
+       01  WS-EXTRACT-BUFFER-IDX       PIC S9(9) BINARY VALUE 0.
+       01  WS-EXTRACT-BUFFER-TABLE.
+           05  WS-EXTRACT-BUFFER-ENTRY OCCURS 500 TIMES.
+               10  WEB-TIMESTAMP        PIC X(8).
+               10  WEB-CORREL-KEY       PIC X(16).
+               10  WEB-REQUEST          PIC X(1000).
+               10  WEB-REPLY            PIC X(1000).
        01  WS-INPUT-BUFFER             PIC X(1000).
+       01  MQS-REQUEST-RECORD REDEFINES WS-INPUT-BUFFER.
+           COPY MQSREQR.
+
        01  WS-OUTPUT-BUFFER            PIC X(1000).
+       01  MQS-REPLY-RECORD REDEFINES WS-OUTPUT-BUFFER.
+           COPY MQSRPYR.
+
        01  INPUT-BUFFER-LENGTH         PIC S9(9) BINARY VALUE 1000.
        01  OUTPUT-BUFFER-LENGTH        PIC S9(9) BINARY VALUE 1000.
        01  COMP-CODE                   PIC S9(9) BINARY.
        01  REASON-CODE                 PIC S9(9) BINARY.
+       01  WS-SAVE-MSGID                PIC X(24).
 
 
       *---------------------------------------------------------------
@@ -79,7 +188,7 @@
       *    Input Queue fields
       *---------------------------------------------------------------
 
-       01  WS-INPUT-Q                  PIC X(12) VALUE 'TEST.SERVER'.
+       01  WS-INPUT-Q                  PIC X(48) VALUE 'TEST.SERVER'.
        01  OPI-OPTIONS                 PIC S9(9) BINARY.
        01  OPI-Q-HANDLE                PIC S9(9) BINARY.
        01  RETURNED-LENGTH             PIC S9(9) BINARY.
@@ -104,25 +213,18 @@
       *
       *
       *
-       01  MQM-OBJECT-DESCRIPTOR.
-           COPY "D:\Program Files\MQSeries\tools\COBOL\COPYBOOK\CMQODV.CPY".
-      *    COPY "CMQODV.CBL".
+      *    MQOD, MQMD, MQGMO and MQPMO are declared as 01-level
+      *    records by their respective copybooks.
+           COPY CMQODV.
 
-       01  MQM-MESSAGE-DESCRIPTOR.
-           COPY "D:\Program Files\MQSeries\tools\COBOL\COPYBOOK\CMQMDV.CPY".
-      *    COPY "CMQMDV".
+           COPY CMQMDV.
 
-       01  MQM-GET-MESSAGE-OPTIONS.
-           COPY "D:\Program Files\MQSeries\tools\COBOL\COPYBOOK\CMQGMOV.CPY".
-      *    COPY "CMQGMOV".
+           COPY CMQGMOV.
 
-       01  MQM-PUT-MESSAGE-OPTIONS.
-           COPY "D:\Program Files\MQSeries\tools\COBOL\COPYBOOK\CMQPMOV.CPY".
-      *    COPY "CMQPMOV".
+           COPY CMQPMOV.
       *
        01  MQM-CONSTANTS.
-           COPY "D:\Program Files\MQSeries\tools\COBOL\COPYBOOK\CMQV.CPY".
-      *    COPY "CMQV".
+           COPY CMQV.
       *
       *===============================================================
        PROCEDURE DIVISION.
@@ -130,9 +232,25 @@
       *
        1000-MAIN SECTION.
 
+           PERFORM 7000-OPEN-AUDIT-LOG.
+           PERFORM 7100-OPEN-EXTRACT.
+      *
+      *    Both files back the operational and archive record this
+      *    server is required to leave behind - if either can't be
+      *    opened, stop rather than run blind (audit log) or lose the
+      *    downstream extract silently.
+      *
+           IF NOT WS-AUDIT-LOG-OK OR NOT WS-EXTRACT-OK
+                   GO TO 1000-MAIN-END.
+
+           PERFORM 1100-READ-STARTUP-PARMS.
+           PERFORM 1150-READ-CHECKPOINT.
+           IF NOT WS-CHECKPOINT-OK
+                   GO TO 1000-MAIN-CLOSE-CHECKPOINT.
+
            PERFORM 2000-MQ-CONNECT.
            IF COMP-CODE NOT = MQCC-OK
-                   GO TO 1000-MAIN-END.
+                   GO TO 1000-MAIN-CLOSE-CHECKPOINT.
 
            PERFORM 3000-MQ-OPEN-IN.
            IF COMP-CODE NOT = MQCC-OK
@@ -144,40 +262,373 @@
       *
       *
       *
-           PERFORM 4500-MQ-GET.
-           IF COMP-CODE NOT = MQCC-OK
-                   GO TO 1000-MAIN-DISCONNECT.
+           GO TO 1000-MAIN-GET.
       *
        1000-MAIN-LOOP.
       *
-      *    business logic
-      *    put your code here
-      *    ........
-      *    ........
+      *    Business logic.  MQS-REQUEST-RECORD (an overlay of
+      *    WS-INPUT-BUFFER) holds the fields of the message just
+      *    read off the input queue.  Route on REQ-TRANS-CODE to the
+      *    paragraph that handles that transaction; each one builds
+      *    the reply in MQS-REPLY-RECORD (an overlay of
+      *    WS-OUTPUT-BUFFER) for 4000-MQ-PUT to send back.
+      *
+           EVALUATE REQ-TRANS-CODE
+               WHEN 'ECHO'
+                       PERFORM 1200-TXN-ECHO
+               WHEN 'PING'
+                       PERFORM 1210-TXN-PING
+               WHEN 'STOP'
+                       PERFORM 1220-TXN-STOP
+               WHEN OTHER
+                       PERFORM 1290-TXN-UNKNOWN
+           END-EVALUATE.
       *
            PERFORM 4000-MQ-PUT.
            IF COMP-CODE NOT = MQCC-OK
-                   GO TO 1000-MAIN-DISCONNECT.
       *
-      *    Get next message - if there are more.
+      *        This message's MQGET is already part of the open unit
+      *        of work, but its MQPUT never went out, so that
+      *        outcome is unresolved.  Route around the pre-disconnect
+      *        commit - see 1000-MAIN-ABORT - so MQDISC's implicit
+      *        backout redelivers the whole open batch instead of
+      *        finalizing it with this message's reply missing.
+      *
+                   GO TO 1000-MAIN-ABORT.
+      *
+      *    The reply went out - archive the request/reply pair to
+      *    the downstream extract file.
+      *
+           PERFORM 1300-WRITE-EXTRACT.
+      *
+      *    One request/reply pair makes up a unit of work.  Take a
+      *    syncpoint every WS-CHECKPOINT-INTERVAL messages instead of
+      *    committing (or risking losing) one message at a time.
+      *
+           ADD 1 TO WS-MSGS-SINCE-CHECKPOINT.
+           IF WS-MSGS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 4800-MQ-COMMIT
+      *
+      *            A failed MQCMIT leaves this unit of work exactly as
+      *            unresolved as a failed MQGET/MQPUT - route around
+      *            the fall-through into the next GET the same way,
+      *            so MQDISC's implicit backout redelivers the batch.
+      *
+                   IF COMP-CODE NOT = MQCC-OK
+                           GO TO 1000-MAIN-ABORT
+                   END-IF
+           END-IF.
       *
+      *    Fall through and get the next message, if there is one.
+      *
+       1000-MAIN-GET.
+      *
+      *    An explicit stop signal (WS-STOP-REQUESTED) takes the
+      *    server down cleanly between messages.
+      *
+           IF WS-STOP-REQUESTED
+                   GO TO 1000-MAIN-DISCONNECT.
+
            PERFORM 4500-MQ-GET.
            IF COMP-CODE NOT = MQCC-OK
-                   GO TO 1000-MAIN-DISCONNECT.
+      *
+      *        MQRC 2033 (no message available) just means the wait
+      *        interval expired with the queue empty - that is not
+      *        a failure, so go back and wait for the next message
+      *        rather than tearing the server down.  This is also
+      *        the natural batch boundary: flush any replies still
+      *        sitting in the open unit of work now, rather than
+      *        leaving them uncommitted (and so invisible to the
+      *        requesting clients) through an arbitrarily long idle
+      *        gap.
+      *
+                   IF REASON-CODE = MQRC-NO-MSG-AVAILABLE
+                           IF WS-MSGS-SINCE-CHECKPOINT > 0
+                                   PERFORM 4800-MQ-COMMIT
+                                   IF COMP-CODE NOT = MQCC-OK
+                                           GO TO 1000-MAIN-ABORT
+                                   END-IF
+                           END-IF
+                           GO TO 1000-MAIN-GET
+                   ELSE
+      *
+      *                A genuine MQGET failure, not just an empty
+      *                queue - route around the pre-disconnect commit
+      *                the same way the MQPUT-failure branch does, in
+      *                case this GET left the unit of work in a state
+      *                this program can't be sure is clean.
+      *
+                           GO TO 1000-MAIN-ABORT.
 
            GO TO 1000-MAIN-LOOP.
       *
        1000-MAIN-DISCONNECT.
+      *
+      *    Commit any messages processed since the last checkpoint
+      *    before closing the queues, so nothing in the current unit
+      *    of work is left uncommitted (and therefore backed out) by
+      *    the disconnect.  Only reached from paths where the message
+      *    most recently read is fully resolved (a clean stop signal,
+      *    or a failure before any message was ever read) - a
+      *    mid-batch MQPUT or MQGET failure goes straight to
+      *    1000-MAIN-ABORT instead, below.
+      *
+           IF WS-MSGS-SINCE-CHECKPOINT > 0
+                   PERFORM 4800-MQ-COMMIT.
+      *
+      *    Whether or not the commit just above succeeded, execution
+      *    falls straight into 1000-MAIN-ABORT next - there is no
+      *    further message to protect from a partially-finalized unit
+      *    of work at this point, so a failed commit here needs no
+      *    extra routing of its own; it lands on the same close-and-
+      *    disconnect path a successful one does.
+      *
+       1000-MAIN-ABORT.
+      *
+      *    Close/disconnect without an intervening MQCMIT.  Any
+      *    messages still in the open unit of work are left
+      *    uncommitted, so MQDISC's implicit backout redelivers the
+      *    whole batch rather than the program finalizing part of it
+      *    with an unresolved outcome.
+      *
            PERFORM 5500-MQ-CLOSE-OUT.
            PERFORM 5000-MQ-CLOSE-IN.
            PERFORM 6000-MQ-DISCONNECT.
+      *
+      *    Fall through to close the checkpoint file - a failed
+      *    MQCONN reaches this same point without ever opening the
+      *    queues, so the checkpoint file gets closed either way.
+      *
+       1000-MAIN-CLOSE-CHECKPOINT.
+           PERFORM 1950-CLOSE-CHECKPOINT.
 
        1000-MAIN-END.
+           PERFORM 7600-CLOSE-EXTRACT.
+           PERFORM 7500-CLOSE-AUDIT-LOG.
            STOP RUN.
       * -------------------------------------------------------------
       *                  End of main logic
       * -------------------------------------------------------------
 
+      *
+      * Read the startup parameter file, if one is present, and
+      * override the compiled-in queue manager/queue name defaults
+      * with whatever it contains.  A missing parameter file (or a
+      * blank field within it) just leaves the default in place, so
+      * this server still runs against TEST.SERVER out of the box.
+      *
+       1100-READ-STARTUP-PARMS SECTION.
+
+           OPEN INPUT PARM-FILE.
+           IF NOT WS-PARM-FILE-OK
+                   GO TO 1100-READ-STARTUP-PARMS-EXIT.
+
+           READ PARM-FILE
+               AT END
+                   GO TO 1100-CLOSE-PARM-FILE.
+
+           IF PRM-QUEUE-MGR NOT = SPACES
+                   MOVE PRM-QUEUE-MGR TO WS-QUEUE-MGR.
+           IF PRM-INPUT-Q NOT = SPACES
+                   MOVE PRM-INPUT-Q   TO WS-INPUT-Q.
+           IF PRM-OUTPUT-Q NOT = SPACES
+                   MOVE PRM-OUTPUT-Q  TO WS-OUTPUT-Q.
+           IF PRM-CHECKPOINT-INTERVAL NOT = ZERO
+                   MOVE PRM-CHECKPOINT-INTERVAL
+                        TO WS-CHECKPOINT-INTERVAL.
+      *
+      *    The pending extract records for a unit of work are held in
+      *    WS-EXTRACT-BUFFER-TABLE until the covering MQCMIT succeeds,
+      *    so the checkpoint interval can never exceed the size of
+      *    that table.
+      *
+           IF WS-CHECKPOINT-INTERVAL > WS-EXTRACT-BUFFER-MAX
+                   DISPLAY 'MQSERVER: CHECKPOINT INTERVAL '
+                           WS-CHECKPOINT-INTERVAL
+                           ' EXCEEDS MAXIMUM OF '
+                           WS-EXTRACT-BUFFER-MAX '- CAPPED'
+                   MOVE WS-EXTRACT-BUFFER-MAX
+                        TO WS-CHECKPOINT-INTERVAL.
+
+       1100-CLOSE-PARM-FILE.
+           CLOSE PARM-FILE.
+
+       1100-READ-STARTUP-PARMS-EXIT.
+           EXIT.
+
+      *
+      * Open the checkpoint/restart control file and pick up the
+      * committed-message count left by the previous run.  If the
+      * file does not exist yet, create it starting at zero.
+      *
+       1150-READ-CHECKPOINT SECTION.
+
+           MOVE 'MQSERVER' TO CKP-KEY.
+
+           OPEN I-O CHECKPOINT-FILE.
+           IF NOT WS-CHECKPOINT-OK
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE 'MQSERVER' TO CKP-KEY
+                   MOVE 0          TO CKP-COMMITTED-COUNT
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+                   OPEN I-O CHECKPOINT-FILE.
+      *
+      *    Still not open after the create-and-retry above - a real
+      *    environment problem (disk full, permissions).  Leave
+      *    without touching the file any further; 1000-MAIN checks
+      *    WS-CHECKPOINT-OK and stops the run rather than reading or,
+      *    later, rewriting a file that was never opened.
+      *
+           IF NOT WS-CHECKPOINT-OK
+                   GO TO 1150-READ-CHECKPOINT-EXIT.
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                       MOVE 0 TO CKP-COMMITTED-COUNT.
+
+           MOVE CKP-COMMITTED-COUNT TO WS-TOTAL-COMMITTED.
+
+       1150-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *
+      * Close the checkpoint/restart control file.
+      *
+       1950-CLOSE-CHECKPOINT SECTION.
+
+           IF WS-CHECKPOINT-OK
+                   CLOSE CHECKPOINT-FILE.
+
+       1950-CLOSE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *
+      * Transaction ECHO - return the request data unchanged.  This
+      * is the server's default, general-purpose transaction.
+      *
+       1200-TXN-ECHO SECTION.
+
+           MOVE REQ-TRANS-CODE    TO RPY-TRANS-CODE.
+           MOVE REQ-DATA-LENGTH   TO RPY-DATA-LENGTH.
+           MOVE REQ-DATA          TO RPY-DATA.
+           MOVE ZERO              TO RPY-RETURN-CODE.
+
+       1200-TXN-ECHO-EXIT.
+           EXIT.
+
+      *
+      * Transaction PING - heartbeat; no data in, no data out.
+      *
+       1210-TXN-PING SECTION.
+
+           MOVE REQ-TRANS-CODE    TO RPY-TRANS-CODE.
+           MOVE ZERO              TO RPY-DATA-LENGTH.
+           MOVE SPACES            TO RPY-DATA.
+           MOVE ZERO              TO RPY-RETURN-CODE.
+
+       1210-TXN-PING-EXIT.
+           EXIT.
+
+      *
+      * Transaction STOP - acknowledge, then shut the server down
+      * cleanly once the reply has gone out and any pending unit of
+      * work has been committed.
+      *
+       1220-TXN-STOP SECTION.
+
+           MOVE REQ-TRANS-CODE    TO RPY-TRANS-CODE.
+           MOVE ZERO              TO RPY-DATA-LENGTH.
+           MOVE SPACES            TO RPY-DATA.
+           MOVE ZERO              TO RPY-RETURN-CODE.
+           MOVE 'Y'               TO WS-STOP-FLAG.
+
+       1220-TXN-STOP-EXIT.
+           EXIT.
+
+      *
+      * Unrecognized transaction code - reject it with a non-zero
+      * return code rather than guessing at what the caller wanted.
+      *
+       1290-TXN-UNKNOWN SECTION.
+
+           MOVE REQ-TRANS-CODE    TO RPY-TRANS-CODE.
+           MOVE ZERO              TO RPY-DATA-LENGTH.
+           MOVE SPACES            TO RPY-DATA.
+           MOVE 9999               TO RPY-RETURN-CODE.
+
+       1290-TXN-UNKNOWN-EXIT.
+           EXIT.
+
+      *
+      * Buffer one processed request/reply pair for the downstream
+      * extract file.  Not written to EXTRACT-FILE yet - see the
+      * remarks on WS-EXTRACT-BUFFER-TABLE - the record only becomes
+      * durable once 4800-MQ-COMMIT flushes the buffer after a
+      * successful MQCMIT.
+      *
+       1300-WRITE-EXTRACT SECTION.
+
+           ADD 1 TO WS-EXTRACT-BUFFER-COUNT.
+           ACCEPT WEB-TIMESTAMP(WS-EXTRACT-BUFFER-COUNT) FROM TIME.
+           MOVE REQ-CORREL-KEY
+                TO WEB-CORREL-KEY(WS-EXTRACT-BUFFER-COUNT).
+           MOVE WS-INPUT-BUFFER
+                TO WEB-REQUEST(WS-EXTRACT-BUFFER-COUNT).
+           MOVE WS-OUTPUT-BUFFER
+                TO WEB-REPLY(WS-EXTRACT-BUFFER-COUNT).
+
+       1300-WRITE-EXTRACT-EXIT.
+           EXIT.
+
+      *
+      * Write every buffered extract record to EXTRACT-FILE now that
+      * the MQCMIT covering them has succeeded, then empty the
+      * buffer.
+      *
+       1350-FLUSH-EXTRACT-BUFFER SECTION.
+
+           PERFORM 1360-WRITE-ONE-EXTRACT
+               VARYING WS-EXTRACT-BUFFER-IDX FROM 1 BY 1
+               UNTIL WS-EXTRACT-BUFFER-IDX > WS-EXTRACT-BUFFER-COUNT.
+
+           MOVE 0 TO WS-EXTRACT-BUFFER-COUNT.
+
+       1350-FLUSH-EXTRACT-BUFFER-EXIT.
+           EXIT.
+
+      *
+      * Write one buffered entry out to EXTRACT-FILE.
+      *
+       1360-WRITE-ONE-EXTRACT SECTION.
+
+           MOVE WEB-TIMESTAMP(WS-EXTRACT-BUFFER-IDX)
+                TO EXT-TIMESTAMP.
+           MOVE WEB-CORREL-KEY(WS-EXTRACT-BUFFER-IDX)
+                TO EXT-CORREL-KEY.
+           MOVE WEB-REQUEST(WS-EXTRACT-BUFFER-IDX)
+                TO EXT-REQUEST.
+           MOVE WEB-REPLY(WS-EXTRACT-BUFFER-IDX)
+                TO EXT-REPLY.
+           WRITE EXTRACT-RECORD.
+
+       1360-WRITE-ONE-EXTRACT-EXIT.
+           EXIT.
+
+      *
+      * The unit of work failed to commit - the messages in it stay
+      * on the queue and will be redelivered, so discard the buffered
+      * extract records for it rather than writing them now; the
+      * eventual successful reprocessing will re-buffer and flush
+      * them, avoiding a duplicate record on TRANEXTR.
+      *
+       1370-DISCARD-EXTRACT-BUFFER SECTION.
+
+           MOVE 0 TO WS-EXTRACT-BUFFER-COUNT.
+
+       1370-DISCARD-EXTRACT-BUFFER-EXIT.
+           EXIT.
+
       *
       * Connect to the local queue manager.
       *
@@ -259,9 +710,11 @@
       *
        4000-MQ-PUT SECTION.
 
-           COMPUTE MQPMO-OPTIONS = MQPMO-NO-SYNCPOINT +
+           COMPUTE MQPMO-OPTIONS = MQPMO-SYNCPOINT +
                                    MQPMO-FAIL-IF-QUIESCING.
-           MOVE MQMT-REPLY TO MQMD-MSGTYPE.
+           MOVE MQMT-REPLY     TO MQMD-MSGTYPE.
+           MOVE WS-SAVE-MSGID  TO MQMD-CORRELID.
+           MOVE MQMI-NONE      TO MQMD-MSGID.
       *
            CALL 'MQPUT' USING  CON-HANDLE
                                OPO-Q-HANDLE
@@ -292,7 +745,7 @@
       *
            COMPUTE MQGMO-OPTIONS = MQGMO-WAIT +
                                    MQGMO-ACCEPT-TRUNCATED-MSG +
-                                   MQGMO-NO-SYNCPOINT +
+                                   MQGMO-SYNCPOINT +
                                    MQGMO-FAIL-IF-QUIESCING.
       *    Wait up to 30 seconds.
            MOVE 30000 TO MQGMO-WAITINTERVAL.
@@ -302,11 +755,18 @@
                               MQMD
                               MQGMO
                               INPUT-BUFFER-LENGTH
-                              WS-OUTPUT-BUFFER
+                              WS-INPUT-BUFFER
                               RETURNED-LENGTH
                               COMP-CODE
                               REASON-CODE.
 
+      *
+      *    Save the requester's MsgId so the reply can be stamped
+      *    with it as CorrelId, letting the client match this reply
+      *    to the request it sent.
+      *
+           IF COMP-CODE = MQCC-OK
+                   MOVE MQMD-MSGID TO WS-SAVE-MSGID.
       *
            MOVE 'MQGET'           TO PRT-COMMAND.
            MOVE COMP-CODE         TO PRT-COMP-CODE.
@@ -318,6 +778,36 @@
        4500-MQ-GET-EXIT.
            EXIT.
 
+      *
+      * Take a syncpoint, committing every get/put done since the
+      * last checkpoint as one unit of work, and record the new
+      * total in the restart control file.
+      *
+       4800-MQ-COMMIT SECTION.
+
+           CALL 'MQCMIT' USING CON-HANDLE
+                               COMP-CODE
+                               REASON-CODE.
+
+           MOVE 'MQCMIT'      TO PRT-COMMAND.
+           MOVE COMP-CODE     TO PRT-COMP-CODE.
+           MOVE REASON-CODE   TO PRT-REASON-CODE.
+           ACCEPT PRT-LOG-TIME  FROM TIME.
+           MOVE PRT-LOG-MESSAGE TO WS-PRINT-LINE.
+           PERFORM 8000-PRINT-LINE.
+
+           IF COMP-CODE = MQCC-OK
+                   ADD WS-MSGS-SINCE-CHECKPOINT TO WS-TOTAL-COMMITTED
+                   MOVE 0 TO WS-MSGS-SINCE-CHECKPOINT
+                   MOVE WS-TOTAL-COMMITTED TO CKP-COMMITTED-COUNT
+                   REWRITE CHECKPOINT-RECORD
+                   PERFORM 1350-FLUSH-EXTRACT-BUFFER
+           ELSE
+                   PERFORM 1370-DISCARD-EXTRACT-BUFFER.
+
+       4800-MQ-COMMIT-EXIT.
+           EXIT.
+
       *
       * Close input queue
       *
@@ -385,11 +875,77 @@
        6000-MQ-DISCONNECT-EXIT.
            EXIT.
       *
+      * Open the audit log file.  Called once, before the queue
+      * manager connection is attempted, so every MQ verb this run
+      * issues - including a failed MQCONN - lands in the log.  The
+      * log is a running operational history across restarts, the
+      * same as CHECKPOINT-FILE - append to it with OPEN EXTEND, only
+      * falling back to OPEN OUTPUT (create) the first time the file
+      * does not exist yet.
+      *
+       7000-OPEN-AUDIT-LOG SECTION.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT WS-AUDIT-LOG-OK
+                   OPEN OUTPUT AUDIT-LOG-FILE.
+
+           IF NOT WS-AUDIT-LOG-OK
+                   DISPLAY 'MQSERVER: UNABLE TO OPEN AUDITLOG - STATUS '
+                           WS-AUDIT-LOG-STATUS.
+
+       7000-OPEN-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *
+      * Open the downstream transaction extract file.  Like AUDITLOG,
+      * this is a durable history that has to survive a restart -
+      * append to it with OPEN EXTEND, only falling back to OPEN
+      * OUTPUT (create) the first time the file does not exist yet.
+      *
+       7100-OPEN-EXTRACT SECTION.
+
+           OPEN EXTEND EXTRACT-FILE.
+           IF NOT WS-EXTRACT-OK
+                   OPEN OUTPUT EXTRACT-FILE.
+
+           IF NOT WS-EXTRACT-OK
+                   DISPLAY 'MQSERVER: UNABLE TO OPEN TRANEXTR - STATUS '
+                           WS-EXTRACT-STATUS.
+
+       7100-OPEN-EXTRACT-EXIT.
+           EXIT.
+
+      *
+      * Close the audit log file.  Called once, just before the
+      * program ends.
+      *
+       7500-CLOSE-AUDIT-LOG SECTION.
+
+           IF WS-AUDIT-LOG-OK
+                   CLOSE AUDIT-LOG-FILE.
+
+       7500-CLOSE-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *
+      * Close the downstream transaction extract file.
+      *
+       7600-CLOSE-EXTRACT SECTION.
+
+           IF WS-EXTRACT-OK
+                   CLOSE EXTRACT-FILE.
+
+       7600-CLOSE-EXTRACT-EXIT.
+           EXIT.
+
+      *
       *    This section prints all data lines produced by the program
+      *    and writes the same record to the audit log file.
       *
        8000-PRINT-LINE SECTION.
 
            DISPLAY WS-PRINT-LINE.
+           WRITE AUDIT-LOG-RECORD FROM WS-PRINT-LINE.
            MOVE SPACES TO WS-PRINT-LINE.
       *
        8000-PRINT-LINE-END.
