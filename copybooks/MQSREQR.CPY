@@ -0,0 +1,12 @@
+      *===============================================================
+      *  MQSREQR - MQSERVER REQUEST RECORD
+      *
+      *  Overlays WS-INPUT-BUFFER.  Populated by 4500-MQ-GET from the
+      *  message just read off the input queue so 1000-MAIN-LOOP has
+      *  discrete fields to work with instead of a raw byte string.
+      *===============================================================
+      *
+           05  REQ-TRANS-CODE           PIC X(04).
+           05  REQ-CORREL-KEY           PIC X(16).
+           05  REQ-DATA-LENGTH          PIC 9(04).
+           05  REQ-DATA                 PIC X(976).
