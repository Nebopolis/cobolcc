@@ -0,0 +1,19 @@
+      *===============================================================
+      *  CMQGMOV - MQSERIES GET MESSAGE OPTIONS (MQGMO)
+      *===============================================================
+      *
+       01  MQGMO.
+           05  MQGMO-STRUCID            PIC X(4)   VALUE 'GMO '.
+           05  MQGMO-VERSION            PIC S9(9) BINARY VALUE 1.
+           05  MQGMO-OPTIONS            PIC S9(9) BINARY.
+           05  MQGMO-WAITINTERVAL       PIC S9(9) BINARY VALUE -1.
+           05  MQGMO-SIGNAL1            PIC S9(9) BINARY.
+           05  MQGMO-SIGNAL2            PIC S9(9) BINARY.
+           05  MQGMO-RESOLVEDQNAME      PIC X(48).
+           05  MQGMO-MATCHOPTIONS       PIC S9(9) BINARY.
+           05  MQGMO-GROUPSTATUS        PIC X(1).
+           05  MQGMO-SEGMENTSTATUS      PIC X(1).
+           05  MQGMO-SEGMENTATION       PIC X(1).
+           05  MQGMO-RESERVED1          PIC X(1).
+           05  MQGMO-MSGTOKEN           PIC X(16).
+           05  MQGMO-RETURNEDLENGTH     PIC S9(9) BINARY VALUE -1.
