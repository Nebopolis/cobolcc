@@ -0,0 +1,12 @@
+      *===============================================================
+      *  MQSRPYR - MQSERVER REPLY RECORD
+      *
+      *  Overlays WS-OUTPUT-BUFFER.  Built by the business logic in
+      *  1000-MAIN-LOOP before 4000-MQ-PUT ships it back to the
+      *  requester's reply-to queue.
+      *===============================================================
+      *
+           05  RPY-TRANS-CODE           PIC X(04).
+           05  RPY-RETURN-CODE          PIC 9(04).
+           05  RPY-DATA-LENGTH          PIC 9(04).
+           05  RPY-DATA                 PIC X(988).
