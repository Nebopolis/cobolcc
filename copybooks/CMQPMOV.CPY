@@ -0,0 +1,15 @@
+      *===============================================================
+      *  CMQPMOV - MQSERIES PUT MESSAGE OPTIONS (MQPMO)
+      *===============================================================
+      *
+       01  MQPMO.
+           05  MQPMO-STRUCID            PIC X(4)   VALUE 'PMO '.
+           05  MQPMO-VERSION            PIC S9(9) BINARY VALUE 1.
+           05  MQPMO-OPTIONS            PIC S9(9) BINARY.
+           05  MQPMO-TIMEOUT            PIC S9(9) BINARY VALUE -1.
+           05  MQPMO-CONTEXT            PIC S9(9) BINARY.
+           05  MQPMO-KNOWNDESTCOUNT     PIC S9(9) BINARY.
+           05  MQPMO-UNKNOWNDESTCOUNT   PIC S9(9) BINARY.
+           05  MQPMO-INVALIDDESTCOUNT   PIC S9(9) BINARY.
+           05  MQPMO-RESOLVEDQNAME      PIC X(48).
+           05  MQPMO-RESOLVEDQMGRNAME   PIC X(48).
