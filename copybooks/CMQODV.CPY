@@ -0,0 +1,12 @@
+      *===============================================================
+      *  CMQODV - MQSERIES OBJECT DESCRIPTOR (MQOD)
+      *===============================================================
+      *
+       01  MQOD.
+           05  MQOD-OBJECTDESC          PIC X(4)   VALUE 'OD  '.
+           05  MQOD-VERSION             PIC S9(9) BINARY VALUE 1.
+           05  MQOD-OBJECTTYPE          PIC S9(9) BINARY.
+           05  MQOD-OBJECTNAME          PIC X(48).
+           05  MQOD-OBJECTQMGRNAME      PIC X(48).
+           05  MQOD-DYNAMICQNAME        PIC X(48).
+           05  MQOD-ALTERNATEUSERID     PIC X(12).
