@@ -0,0 +1,12 @@
+      *===============================================================
+      *  MQSEXTR - MQSERVER TRANSACTION EXTRACT RECORD
+      *
+      *  One record per request/reply pair processed by
+      *  1000-MAIN-LOOP, written for downstream batch reporting and
+      *  archive once the reply has gone out successfully.
+      *===============================================================
+      *
+           05  EXT-TIMESTAMP            PIC X(8).
+           05  EXT-CORREL-KEY           PIC X(16).
+           05  EXT-REQUEST              PIC X(1000).
+           05  EXT-REPLY                PIC X(1000).
