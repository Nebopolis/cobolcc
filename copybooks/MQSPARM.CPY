@@ -0,0 +1,13 @@
+      *===============================================================
+      *  MQSPARM - MQSERVER STARTUP PARAMETER RECORD
+      *
+      *  One record, read once at startup, so ops can repoint this
+      *  server at a different queue manager/queues per environment
+      *  without a recompile.  Any field left blank keeps the
+      *  compiled-in default.
+      *===============================================================
+      *
+           05  PRM-QUEUE-MGR            PIC X(48).
+           05  PRM-INPUT-Q              PIC X(48).
+           05  PRM-OUTPUT-Q             PIC X(48).
+           05  PRM-CHECKPOINT-INTERVAL  PIC 9(05).
