@@ -0,0 +1,45 @@
+      *===============================================================
+      *  CMQV - MQSERIES GLOBAL CONSTANTS
+      *===============================================================
+      *
+      *    Completion codes
+           05  MQCC-OK                  PIC S9(9) BINARY VALUE 0.
+           05  MQCC-WARNING             PIC S9(9) BINARY VALUE 1.
+           05  MQCC-FAILED              PIC S9(9) BINARY VALUE 2.
+      *
+      *    Reason codes
+           05  MQRC-NONE                PIC S9(9) BINARY VALUE 0.
+           05  MQRC-NO-MSG-AVAILABLE    PIC S9(9) BINARY VALUE 2033.
+      *
+      *    Object types
+           05  MQOT-Q                   PIC S9(9) BINARY VALUE 1.
+      *
+      *    Open options
+           05  MQOO-INPUT-AS-Q-DEF      PIC S9(9) BINARY VALUE 1.
+           05  MQOO-OUTPUT              PIC S9(9) BINARY VALUE 16.
+           05  MQOO-FAIL-IF-QUIESCING   PIC S9(9) BINARY VALUE 8192.
+      *
+      *    Close options
+           05  MQCO-NONE                PIC S9(9) BINARY VALUE 0.
+      *
+      *    Get message options
+           05  MQGMO-WAIT               PIC S9(9) BINARY VALUE 1.
+           05  MQGMO-SYNCPOINT          PIC S9(9) BINARY VALUE 2.
+           05  MQGMO-NO-SYNCPOINT       PIC S9(9) BINARY VALUE 4.
+           05  MQGMO-ACCEPT-TRUNCATED-MSG
+                                        PIC S9(9) BINARY VALUE 32.
+           05  MQGMO-FAIL-IF-QUIESCING  PIC S9(9) BINARY VALUE 8192.
+      *
+      *    Put message options
+           05  MQPMO-SYNCPOINT          PIC S9(9) BINARY VALUE 2.
+           05  MQPMO-NO-SYNCPOINT       PIC S9(9) BINARY VALUE 4.
+           05  MQPMO-FAIL-IF-QUIESCING  PIC S9(9) BINARY VALUE 8192.
+      *
+      *    Message types
+           05  MQMT-REQUEST             PIC S9(9) BINARY VALUE 1.
+           05  MQMT-REPLY               PIC S9(9) BINARY VALUE 2.
+           05  MQMT-DATAGRAM            PIC S9(9) BINARY VALUE 8.
+      *
+      *    Message id / correlation id "none" values
+           05  MQMI-NONE                PIC X(24) VALUE LOW-VALUES.
+           05  MQCI-NONE                PIC X(24) VALUE LOW-VALUES.
