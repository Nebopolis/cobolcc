@@ -0,0 +1,15 @@
+      *===============================================================
+      *  MQSAUDR - MQSERVER AUDIT LOG RECORD (on-disk layout)
+      *
+      *  Matches the 79-byte record MQSERVER's 8000-PRINT-LINE
+      *  section writes to AUDITLOG for every MQ verb it issues.
+      *===============================================================
+      *
+           05  AUD-LOG-TIME             PIC X(8).
+           05  FILLER                   PIC X(2).
+           05  AUD-COMMAND              PIC X(10).
+           05  FILLER                   PIC X(13).
+           05  AUD-COMP-CODE            PIC 9(1).
+           05  FILLER                   PIC X(10).
+           05  AUD-REASON-CODE          PIC 9(4).
+           05  FILLER                   PIC X(31).
