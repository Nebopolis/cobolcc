@@ -0,0 +1,34 @@
+      *===============================================================
+      *  CMQMDV - MQSERIES MESSAGE DESCRIPTOR (MQMD)
+      *===============================================================
+      *
+       01  MQMD.
+           05  MQMD-STRUCID             PIC X(4)   VALUE 'MD  '.
+           05  MQMD-VERSION             PIC S9(9) BINARY VALUE 1.
+           05  MQMD-REPORT              PIC S9(9) BINARY.
+           05  MQMD-MSGTYPE             PIC S9(9) BINARY.
+           05  MQMD-EXPIRY              PIC S9(9) BINARY VALUE -1.
+           05  MQMD-FEEDBACK            PIC S9(9) BINARY.
+           05  MQMD-ENCODING            PIC S9(9) BINARY.
+           05  MQMD-CODEDCHARSETID      PIC S9(9) BINARY.
+           05  MQMD-FORMAT              PIC X(8).
+           05  MQMD-PRIORITY            PIC S9(9) BINARY VALUE -1.
+           05  MQMD-PERSISTENCE         PIC S9(9) BINARY.
+           05  MQMD-MSGID               PIC X(24).
+           05  MQMD-CORRELID            PIC X(24).
+           05  MQMD-BACKOUTCOUNT        PIC S9(9) BINARY.
+           05  MQMD-REPLYTOQ            PIC X(48).
+           05  MQMD-REPLYTOQMGR         PIC X(48).
+           05  MQMD-USERIDENTIFIER      PIC X(12).
+           05  MQMD-ACCOUNTINGTOKEN     PIC X(32).
+           05  MQMD-APPLIDENTITYDATA    PIC X(32).
+           05  MQMD-PUTAPPLTYPE         PIC S9(9) BINARY.
+           05  MQMD-PUTAPPLNAME         PIC X(28).
+           05  MQMD-PUTDATE             PIC X(8).
+           05  MQMD-PUTTIME             PIC X(8).
+           05  MQMD-APPLORIGINDATA      PIC X(4).
+           05  MQMD-GROUPID             PIC X(24).
+           05  MQMD-MSGSEQNUMBER        PIC S9(9) BINARY VALUE 1.
+           05  MQMD-OFFSET              PIC S9(9) BINARY.
+           05  MQMD-MSGFLAGS            PIC S9(9) BINARY.
+           05  MQMD-ORIGINALLENGTH      PIC S9(9) BINARY VALUE -1.
